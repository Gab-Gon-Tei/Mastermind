@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      * WSDIFIC - TABELA DE PARAMETROS POR DIFICULDADE (REQ. 001/002/005)
+      * COMPARTILHADA ENTRE P3O99B0 (JOGO) E P3O99L1 (CARGA DE SENHAS),
+      * PARA QUE AMBOS VALIDEM TAMANHO/ALFABETO DA MESMA FORMA.
+      * NAO HA TABELA/ARQUIVO DE PARAMETROS NO SISTEMA - SEGUE O MESMO
+      * PADRAO DE TABELA ESTATICA JA USADO PARA AS FREQUENCIAS DE
+      * LETRAS NA VERSAO ANTERIOR DO PROGRAMA DO JOGO.
+      *----------------------------------------------------------------*
+       01  WS-TB-DIFICULDADES-VALORES.
+           05 FILLER  PIC X(29) VALUE 'FFACIL     04100505SENHA     '.
+           05 FILLER  PIC X(29) VALUE 'MMEDIO     05160805SENHA     '.
+           05 FILLER  PIC X(29) VALUE 'DDIFICIL   08201010SENHABCDMO'.
+
+       01  WS-TB-DIFICULDADES REDEFINES WS-TB-DIFICULDADES-VALORES.
+           05 WS-DIF-ENTRY OCCURS 3 TIMES.
+               10 WS-DIF-CODIGO            PIC X(01).
+               10 WS-DIF-NOME               PIC X(10).
+               10 WS-DIF-TAMANHO            PIC 9(02).
+               10 WS-DIF-MAX-TENT           PIC 9(02).
+               10 WS-DIF-TENT-DICA          PIC 9(02).
+               10 WS-DIF-QTD-LETRAS         PIC 9(02).
+               10 WS-DIF-ALFABETO           PIC X(10).
