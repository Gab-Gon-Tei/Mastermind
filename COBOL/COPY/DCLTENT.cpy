@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------*
+      * DCLGEN TABLE(SENHAS_TENTATIVAS)
+      * AUDITORIA DE CADA TENTATIVA DE ENTER EM 210-ENTER - UMA LINHA
+      * POR TENTATIVA, POR JOGADOR. TAMBEM LIDA PELO RELATORIO BATCH
+      * P3O99R1 (RANKING) E PELO CHECKPOINT (200-FASE2/999-RESTAURA).
+      * INICIO_RODADA REPETE O MESMO CARIMBO GRAVADO EM
+      * JOGOS_ATIVOS.INICIO_RODADA PARA A RODADA QUE GEROU A TENTATIVA,
+      * PARA QUE 120-RETOMA-JOGO CONSIGA FILTRAR SO AS LINHAS DA RODADA
+      * EM ANDAMENTO, MESMO QUE O MESMO CPF/ID_SENHA JA TENHA APARECIDO
+      * EM UMA RODADA ANTERIOR JA ENCERRADA.
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE SENHAS_TENTATIVAS TABLE
+           ( ID                   INTEGER      NOT NULL,
+             CPF                  CHAR(11)     NOT NULL,
+             ID_SENHA             INTEGER      NOT NULL,
+             DIFICULDADE          CHAR(1)      NOT NULL,
+             TENTATIVA_NUM        SMALLINT     NOT NULL,
+             TENTATIVA_TEXTO      CHAR(8)      NOT NULL,
+             ACERTOS_POS_CERTA    SMALLINT     NOT NULL,
+             ACERTOS_POS_ERRADA   SMALLINT     NOT NULL,
+             DATA_TENTATIVA       DATE         NOT NULL,
+             HORA_TENTATIVA       TIME         NOT NULL,
+             INICIO_RODADA        TIMESTAMP    NOT NULL
+           ) END-EXEC.
+
+       01  DCLTENT-SENHAS-TENTATIVAS.
+           10 DCLTENT-ID                      PIC S9(9)   USAGE COMP.
+           10 DCLTENT-CPF                     PIC X(11).
+           10 DCLTENT-ID-SENHA                PIC S9(9)   USAGE COMP.
+           10 DCLTENT-DIFICULDADE             PIC X(01).
+           10 DCLTENT-TENTATIVA-NUM           PIC S9(04)  USAGE COMP.
+           10 DCLTENT-TENTATIVA-TEXTO         PIC X(08).
+           10 DCLTENT-ACERTOS-POS-CERTA       PIC S9(04)  USAGE COMP.
+           10 DCLTENT-ACERTOS-POS-ERRADA      PIC S9(04)  USAGE COMP.
+           10 DCLTENT-DATA-TENTATIVA          PIC X(10).
+           10 DCLTENT-HORA-TENTATIVA          PIC X(08).
+           10 DCLTENT-INICIO-RODADA           PIC X(26).
