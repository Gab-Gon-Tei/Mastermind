@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      * DCLGEN TABLE(SENHAS)
+      * PULLED IN VIA "EXEC SQL INCLUDE DCLSENHA END-EXEC" IN P3O99B0
+      * E NOS PROGRAMAS BATCH P3O99L1 (CARGA) E P3O99R1 (RELATORIO).
+      *
+      * A PARTIR DO REQUISITO DE DIFICULDADE/TAMANHO VARIAVEL, AS
+      * COLUNAS LETRA_1..LETRA_5 FORAM SUBSTITUIDAS POR UMA UNICA
+      * COLUNA SENHA_TEXTO (ATE 8 POSICOES), COM TAMANHO E DIFICULDADE
+      * GRAVADOS JUNTO DA SENHA.
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE SENHAS TABLE
+           ( ID                   INTEGER      NOT NULL,
+             DIFICULDADE          CHAR(1)      NOT NULL,
+             TAMANHO              SMALLINT     NOT NULL,
+             SENHA_TEXTO          CHAR(8)      NOT NULL
+           ) END-EXEC.
+
+       01  DCLSNH-SENHAS.
+           10 DCLSNH-ID                       PIC S9(9)   USAGE COMP.
+           10 DCLSNH-DIFICULDADE              PIC X(01).
+           10 DCLSNH-TAMANHO                  PIC S9(04)  USAGE COMP.
+           10 DCLSNH-SENHA-TEXTO               PIC X(08).
