@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * DCLGEN TABLE(CLIENTES)
+      * USADA PELO LOGIN DE JOGADOR (210-VALIDA-USUARIO/210-VALIDA-SENHA)
+      * ANTES DE ENTRAR NA 100-FASE1.
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CLIENTES TABLE
+           ( CPF                  CHAR(11)     NOT NULL,
+             NOME_USUARIO         CHAR(8)      NOT NULL,
+             SENHA                CHAR(8)      NOT NULL
+           ) END-EXEC.
+
+       01  DCLCLI-CLIENTES.
+           10 DCLCLI-CPF                      PIC X(11).
+           10 DCLCLI-NOME-USUARIO              PIC X(08).
+           10 DCLCLI-SENHA                     PIC X(08).
