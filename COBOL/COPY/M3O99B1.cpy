@@ -0,0 +1,55 @@
+      *----------------------------------------------------------------*
+      * M3O99B1 - SYMBOLIC MAP - TELA DO JOGO (MAPASEN, MAPSET T04MLOG)
+      * MAPASENI - CAMPOS RECEBIDOS DO TERMINAL (LETRAS DIGITADAS)
+      * MAPASENO - CAMPOS ENVIADOS AO TERMINAL (CABECALHO, HISTORICO,
+      *            MENSAGENS E DICA)
+      *----------------------------------------------------------------*
+       01  MAPASENI.
+           02  LETRA1I         PIC X(01).
+           02  LETRA2I         PIC X(01).
+           02  LETRA3I         PIC X(01).
+           02  LETRA4I         PIC X(01).
+           02  LETRA5I         PIC X(01).
+           02  LETRA6I         PIC X(01).
+           02  LETRA7I         PIC X(01).
+           02  LETRA8I         PIC X(01).
+
+       01  MAPASENO.
+           02  TERMO           PIC X(04).
+           02  TRANSO          PIC X(04).
+           02  TASKO           PIC 9(07).
+           02  FASEO           PIC X(01).
+           02  DATAO           PIC X(08).
+           02  HORAO           PIC X(08).
+           02  DIFO            PIC X(10).
+           02  MAXO            PIC 9(02).
+           02  CONTO           PIC 9(02).
+           02  LETRA1L         PIC S9(04) COMP.
+           02  LETRA2L         PIC S9(04) COMP.
+           02  LETRA3L         PIC S9(04) COMP.
+           02  LETRA4L         PIC S9(04) COMP.
+           02  LETRA5L         PIC S9(04) COMP.
+           02  LETRA6L         PIC S9(04) COMP.
+           02  LETRA7L         PIC S9(04) COMP.
+           02  LETRA8L         PIC S9(04) COMP.
+           02  LETRA1A         PIC X(01).
+           02  LETRA2A         PIC X(01).
+           02  LETRA3A         PIC X(01).
+           02  LETRA4A         PIC X(01).
+           02  LETRA5A         PIC X(01).
+           02  LETRA6A         PIC X(01).
+           02  LETRA7A         PIC X(01).
+           02  LETRA8A         PIC X(01).
+           02  CERTASI         PIC 9(02).
+           02  ERRADASI        PIC 9(02).
+           02  DICAO           PIC X(20).
+           02  PAGINAO         PIC 9(02).
+           02  TOTPAGO         PIC 9(02).
+           02  MSGO            PIC X(40).
+      * JANELA DE HISTORICO EXIBIDA NA TELA - 8 LINHAS VISIVEIS POR VEZ,
+      * PAGINADAS COM PF7/PF8, INDEPENDENTE DO NUMERO MAXIMO DE
+      * TENTATIVAS CONFIGURADO PARA A DIFICULDADE (VER WS-DIF-MAX-TENT).
+           02  TENT-ROW OCCURS 8 TIMES.
+               03  TENT-LETRAS     PIC X(08).
+               03  TENT-CERTAS     PIC 9(02).
+               03  TENT-ERRADAS    PIC 9(02).
