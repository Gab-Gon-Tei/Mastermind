@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * T04MLOG - SYMBOLIC MAP - TELA DE LOGIN E ESCOLHA DE DIFICULDADE
+      * MAPLOGI - CAMPOS RECEBIDOS DO TERMINAL (USUARIO/SENHA/DIFIC.)
+      * MAPLOGO - CAMPOS ENVIADOS AO TERMINAL
+      *----------------------------------------------------------------*
+       01  MAPLOGI.
+           02  T1USERI         PIC X(08).
+           02  T1SENHAI        PIC X(08).
+           02  T1DIFI          PIC X(01).
+
+       01  MAPLOGO.
+           02  T1USERL         PIC S9(04) COMP.
+           02  T1MSGO          PIC X(40).
+           02  T1DATAO         PIC X(08).
+           02  T1HORAO         PIC X(08).
