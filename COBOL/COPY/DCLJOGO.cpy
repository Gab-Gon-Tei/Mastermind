@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------*
+      * DCLGEN TABLE(JOGOS_ATIVOS)
+      * CHECKPOINT DA PARTIDA EM ANDAMENTO, CHAVEADO POR CPF. GUARDA SO
+      * O NECESSARIO PARA RETOMAR - O HISTORICO DE TENTATIVAS JA ESTA
+      * EM SENHAS_TENTATIVAS (REQUISITO 000) E E RELIDO DE LA.
+      * INICIO_RODADA MARCA O INSTANTE EM QUE ESTA RODADA COMECOU
+      * (GRAVADO EM 100-FASE1, NUNCA MUDA ENQUANTO A RODADA ESTIVER EM
+      * ANDAMENTO) E E GRAVADO JUNTO DE CADA LINHA QUE A RODADA GERA EM
+      * SENHAS_TENTATIVAS, PARA QUE 120-RETOMA-JOGO CONSIGA DISTINGUIR
+      * O HISTORICO DESTA RODADA DE UMA RODADA ANTERIOR JA ENCERRADA QUE
+      * POR ACASO TENHA SORTEADO A MESMA ID_SENHA PARA O MESMO CPF.
+      * DICAS_REVELADAS GUARDA UM 'S'/'N' POR POSICAO DA SENHA (MESMO
+      * LAYOUT DE WS-DICA-USADA-TAB), PARA QUE UMA DICA (REQ. 005) JA
+      * REVELADA NAO SEJA OFERECIDA DE NOVO APOS UM TERMINAL DERRUBADO
+      * RETOMAR O JOGO (REQ. 007).
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE JOGOS_ATIVOS TABLE
+           ( CPF                  CHAR(11)     NOT NULL,
+             ID_SENHA             INTEGER      NOT NULL,
+             DIFICULDADE          CHAR(1)      NOT NULL,
+             EIBTRMID             CHAR(4)      NOT NULL,
+             FASE                 CHAR(1)      NOT NULL,
+             INICIO_RODADA        TIMESTAMP    NOT NULL,
+             DICAS_REVELADAS      CHAR(8)      NOT NULL,
+             ULTIMA_ATUALIZACAO   TIMESTAMP    NOT NULL
+           ) END-EXEC.
+
+       01  DCLJOGO-JOGOS-ATIVOS.
+           10 DCLJOGO-CPF                     PIC X(11).
+           10 DCLJOGO-ID-SENHA                PIC S9(9)   USAGE COMP.
+           10 DCLJOGO-DIFICULDADE             PIC X(01).
+           10 DCLJOGO-EIBTRMID                PIC X(04).
+           10 DCLJOGO-FASE                    PIC X(01).
+           10 DCLJOGO-INICIO-RODADA           PIC X(26).
+           10 DCLJOGO-DICAS-REVELADAS         PIC X(08).
+           10 DCLJOGO-ULTIMA-ATUALIZACAO      PIC X(26).
