@@ -0,0 +1,135 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99R1.
+       AUTHOR.                             GABRIEL E FELIPE.
+      *----------------------------------------------------------------*
+      * RELATORIO NOTURNO DE RANKING (REQ. 004). PERCORRE
+      * SENHAS_TENTATIVAS E, PARA CADA DIA/DIFICULDADE, LISTA OS 10
+      * JOGADORES QUE VENCERAM COM MENOS TENTATIVAS. "VENCEU" = LINHA
+      * EM QUE ACERTOS_POS_CERTA IGUALA O TAMANHO DA SENHA SORTEADA
+      * (MESMA TABELA SENHAS USADA PELO JOGO E PELA CARGA P3O99L1).
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+       77  WS-FIM-CURSOR                   PIC X(01) VALUE 'N'.
+       77  WS-PRIMEIRA-LINHA               PIC X(01) VALUE 'S'.
+       77  WS-RANKING-POS                  PIC 9(02) VALUE 0.
+
+       77  WS-DATA-ANTERIOR                PIC X(10) VALUE SPACES.
+       77  WS-DIFICULDADE-ANTERIOR         PIC X(01) VALUE SPACES.
+
+       77  WS-DATA-TENTATIVA               PIC X(10).
+       77  WS-DIFICULDADE                  PIC X(01).
+       77  WS-CPF                          PIC X(11).
+       77  WS-TENTATIVA-NUM                PIC S9(04) USAGE COMP.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       000-PRINCIPAL.
+           PERFORM 900-IMPRIME-CABECALHO
+           PERFORM 100-ABRE-CURSOR
+           PERFORM 200-LE-PROXIMA-VITORIA
+           PERFORM 300-PROCESSA-CURSOR
+               UNTIL WS-FIM-CURSOR EQUAL 'S'
+           PERFORM 400-FECHA-CURSOR
+           STOP RUN
+           .
+
+       100-ABRE-CURSOR.
+      * UMA LINHA POR CPF/DIA/DIFICULDADE (MIN(TENTATIVA_NUM) = A
+      * VITORIA EM MENOS TENTATIVAS), PARA QUE UM JOGADOR QUE VENCA
+      * VARIAS RODADAS NO MESMO DIA/DIFICULDADE NAO OCUPE VARIAS
+      * POSICOES DO TOP 10 EM 300-PROCESSA-CURSOR.
+           EXEC SQL
+               DECLARE CUR-RANKING CURSOR FOR
+                   SELECT T.DATA_TENTATIVA, T.DIFICULDADE, T.CPF,
+                          MIN(T.TENTATIVA_NUM)
+                   FROM SENHAS_TENTATIVAS T, SENHAS S
+                   WHERE T.ID_SENHA = S.ID
+                     AND T.ACERTOS_POS_CERTA = S.TAMANHO
+                   GROUP BY T.DATA_TENTATIVA, T.DIFICULDADE, T.CPF
+                   ORDER BY T.DATA_TENTATIVA, T.DIFICULDADE,
+                            MIN(T.TENTATIVA_NUM)
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-RANKING
+           END-EXEC
+           .
+
+       200-LE-PROXIMA-VITORIA.
+           EXEC SQL
+               FETCH CUR-RANKING
+                   INTO :WS-DATA-TENTATIVA, :WS-DIFICULDADE, :WS-CPF,
+                        :WS-TENTATIVA-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   MOVE 'S' TO WS-FIM-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ERRO NO FETCH DO RANKING, SQLCODE = '
+                           SQLCODE
+                   MOVE 'S' TO WS-FIM-CURSOR
+           END-EVALUATE
+           .
+
+       300-PROCESSA-CURSOR.
+           IF WS-PRIMEIRA-LINHA EQUAL 'S'
+               OR WS-DATA-TENTATIVA NOT EQUAL WS-DATA-ANTERIOR
+               OR WS-DIFICULDADE NOT EQUAL WS-DIFICULDADE-ANTERIOR
+               PERFORM 310-INICIA-GRUPO
+           END-IF
+
+           IF WS-RANKING-POS < 10
+               PERFORM 320-IMPRIME-LINHA
+           END-IF
+
+           PERFORM 200-LE-PROXIMA-VITORIA
+           .
+
+       310-INICIA-GRUPO.
+           MOVE 'N' TO WS-PRIMEIRA-LINHA
+           MOVE WS-DATA-TENTATIVA      TO WS-DATA-ANTERIOR
+           MOVE WS-DIFICULDADE         TO WS-DIFICULDADE-ANTERIOR
+           MOVE 0                      TO WS-RANKING-POS
+           DISPLAY ' '
+           DISPLAY 'DATA: ' WS-DATA-TENTATIVA
+                   '   DIFICULDADE: ' WS-DIFICULDADE
+           DISPLAY 'POS  CPF          TENTATIVAS'
+           .
+
+       320-IMPRIME-LINHA.
+           ADD 1 TO WS-RANKING-POS
+           DISPLAY WS-RANKING-POS '   ' WS-CPF '   ' WS-TENTATIVA-NUM
+           .
+
+       400-FECHA-CURSOR.
+           EXEC SQL
+               CLOSE CUR-RANKING
+           END-EXEC
+           .
+
+       900-IMPRIME-CABECALHO.
+           DISPLAY '================================================='
+           DISPLAY 'RELATORIO DE RANKING - P3O99R1'
+           DISPLAY 'TOP 10 JOGADORES POR MENOS TENTATIVAS, POR DIA E'
+           DISPLAY 'DIFICULDADE'
+           DISPLAY '================================================='
+           .
