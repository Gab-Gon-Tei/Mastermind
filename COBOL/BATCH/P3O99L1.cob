@@ -0,0 +1,211 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99L1.
+       AUTHOR.                             GABRIEL E FELIPE.
+      *----------------------------------------------------------------*
+      * CARGA EM LOTE DE SENHAS NOVAS PARA A TABELA SENHAS (REQ. 006).
+      * LE UM ARQUIVO SEQUENCIAL COM UM REGISTRO POR SENHA (DIFICULDADE,
+      * TAMANHO E TEXTO DA SENHA) E INSERE CADA LINHA VALIDA EM SENHAS,
+      * VALIDANDO DIFICULDADE/TAMANHO/ALFABETO CONTRA A MESMA TABELA DE
+      * PARAMETROS USADA PELO JOGO (WSDIFIC), PARA QUE A TABELA PARE DE
+      * SER POVOADA A MAO.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT F-SENHAS-CARGA ASSIGN TO SENHASIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SENHAS-CARGA.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  F-SENHAS-CARGA
+           RECORDING MODE IS F.
+       01  FD-SENHA-REC.
+           05 FD-DIFICULDADE               PIC X(01).
+           05 FD-TAMANHO                   PIC 9(02).
+           05 FD-SENHA-TEXTO               PIC X(08).
+
+       WORKING-STORAGE                     SECTION.
+       77  WS-FS-SENHAS-CARGA              PIC X(02).
+       77  WS-FIM-ARQUIVO                  PIC X(01) VALUE 'N'.
+       77  WS-IDX                          PIC 9(02).
+       77  WS-LINHA-INVALIDA               PIC X(01).
+       77  WS-LETRA-BUSCA                  PIC X(01).
+       77  WS-POS-ALFABETO                 PIC 9(02).
+
+       77  WS-TOT-LIDOS                    PIC 9(07) VALUE 0.
+       77  WS-TOT-INSERIDOS                PIC 9(07) VALUE 0.
+       77  WS-TOT-REJEITADOS               PIC 9(07) VALUE 0.
+
+      * TABELA DE PARAMETROS POR DIFICULDADE (COMPARTILHADA COM O JOGO)
+           COPY WSDIFIC.
+
+       77  WS-DIF-IDX                      PIC 9(02).
+       77  WS-DIF-CODIGO-BUSCA             PIC X(01).
+       77  WS-DIF-ENCONTRADA               PIC X(01).
+       77  WS-TAM-SENHA                    PIC 9(02).
+       77  WS-QTD-LETRAS                   PIC 9(02).
+       77  WS-ALFABETO-ATUAL               PIC X(10).
+
+           EXEC SQL
+              INCLUDE DCLSENHA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       000-PRINCIPAL.
+           PERFORM 100-ABRE-ARQUIVO
+           PERFORM 200-PROCESSA-ARQUIVO
+               UNTIL WS-FIM-ARQUIVO EQUAL 'S'
+           PERFORM 300-FECHA-ARQUIVO
+           PERFORM 900-IMPRIME-RESUMO
+           STOP RUN
+           .
+
+       100-ABRE-ARQUIVO.
+           OPEN INPUT F-SENHAS-CARGA
+           IF WS-FS-SENHAS-CARGA NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE CARGA DE SENHAS - '
+                       'FILE STATUS ' WS-FS-SENHAS-CARGA
+               STOP RUN
+           END-IF
+           PERFORM 110-LE-PROXIMO-REGISTRO
+           .
+
+       110-LE-PROXIMO-REGISTRO.
+           READ F-SENHAS-CARGA
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+               NOT AT END
+                   IF WS-FS-SENHAS-CARGA NOT EQUAL '00'
+                       DISPLAY 'ERRO DE LEITURA NO ARQUIVO DE CARGA - '
+                               'FILE STATUS ' WS-FS-SENHAS-CARGA
+                       MOVE 'S' TO WS-FIM-ARQUIVO
+                   ELSE
+                       ADD 1 TO WS-TOT-LIDOS
+                   END-IF
+           END-READ
+           .
+
+       200-PROCESSA-ARQUIVO.
+           PERFORM 210-VALIDA-REGISTRO
+
+           IF WS-LINHA-INVALIDA EQUAL 'S'
+               ADD 1 TO WS-TOT-REJEITADOS
+           ELSE
+               PERFORM 220-INSERE-SENHA
+           END-IF
+
+           PERFORM 110-LE-PROXIMO-REGISTRO
+           .
+
+       210-VALIDA-REGISTRO.
+      * A SENHA PRECISA TER O TAMANHO E USAR SOMENTE LETRAS DO
+      * ALFABETO CADASTRADOS PARA A DIFICULDADE INFORMADA NO REGISTRO
+      * (MESMA REGRA APLICADA PELO JOGO EM 215-VALIDA-ALFABETO).
+           MOVE 'N' TO WS-LINHA-INVALIDA
+
+           MOVE FD-DIFICULDADE TO WS-DIF-CODIGO-BUSCA
+           PERFORM 900-BUSCA-DIFICULDADE
+
+           IF WS-DIF-ENCONTRADA NOT EQUAL 'S'
+               MOVE 'S' TO WS-LINHA-INVALIDA
+               DISPLAY 'REGISTRO ' WS-TOT-LIDOS
+                       ' REJEITADO - DIFICULDADE INVALIDA: '
+                       FD-DIFICULDADE
+           ELSE
+               IF FD-TAMANHO NOT EQUAL WS-TAM-SENHA
+                   MOVE 'S' TO WS-LINHA-INVALIDA
+                   DISPLAY 'REGISTRO ' WS-TOT-LIDOS
+                           ' REJEITADO - TAMANHO INVALIDO PARA A '
+                           'DIFICULDADE: ' FD-TAMANHO
+               ELSE
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-TAM-SENHA
+                       MOVE FD-SENHA-TEXTO(WS-IDX:1) TO WS-LETRA-BUSCA
+                       PERFORM 230-LOCALIZA-LETRA-ALFABETO
+                       IF WS-POS-ALFABETO EQUAL 0
+                           MOVE 'S' TO WS-LINHA-INVALIDA
+                       END-IF
+                   END-PERFORM
+                   IF WS-LINHA-INVALIDA EQUAL 'S'
+                       DISPLAY 'REGISTRO ' WS-TOT-LIDOS
+                               ' REJEITADO - LETRA FORA DO ALFABETO: '
+                               FD-SENHA-TEXTO
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       220-INSERE-SENHA.
+           MOVE FD-DIFICULDADE             TO DCLSNH-DIFICULDADE
+           MOVE FD-TAMANHO                 TO DCLSNH-TAMANHO
+           MOVE FD-SENHA-TEXTO             TO DCLSNH-SENHA-TEXTO
+
+           EXEC SQL
+               INSERT INTO SENHAS
+                   (DIFICULDADE, TAMANHO, SENHA_TEXTO)
+               VALUES
+                   (:DCLSNH-DIFICULDADE, :DCLSNH-TAMANHO,
+                    :DCLSNH-SENHA-TEXTO)
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               ADD 1 TO WS-TOT-INSERIDOS
+           ELSE
+               ADD 1 TO WS-TOT-REJEITADOS
+               DISPLAY 'REGISTRO ' WS-TOT-LIDOS
+                       ' REJEITADO - ERRO DE INSERT, SQLCODE = '
+                       SQLCODE
+           END-IF
+           .
+
+       230-LOCALIZA-LETRA-ALFABETO.
+           MOVE 0 TO WS-POS-ALFABETO
+           PERFORM VARYING WS-DIF-IDX FROM 1 BY 1
+                   UNTIL WS-DIF-IDX > WS-QTD-LETRAS
+               IF WS-ALFABETO-ATUAL(WS-DIF-IDX:1) EQUAL WS-LETRA-BUSCA
+                   MOVE WS-DIF-IDX TO WS-POS-ALFABETO
+               END-IF
+           END-PERFORM
+           .
+
+       300-FECHA-ARQUIVO.
+           CLOSE F-SENHAS-CARGA
+           .
+
+       900-BUSCA-DIFICULDADE.
+           MOVE 'N' TO WS-DIF-ENCONTRADA
+           PERFORM VARYING WS-DIF-IDX FROM 1 BY 1 UNTIL WS-DIF-IDX > 3
+               IF WS-DIF-CODIGO(WS-DIF-IDX) EQUAL WS-DIF-CODIGO-BUSCA
+                   MOVE 'S'                       TO WS-DIF-ENCONTRADA
+                   MOVE WS-DIF-TAMANHO(WS-DIF-IDX)    TO WS-TAM-SENHA
+                   MOVE WS-DIF-QTD-LETRAS(WS-DIF-IDX) TO WS-QTD-LETRAS
+                   MOVE WS-DIF-ALFABETO(WS-DIF-IDX)
+                       TO WS-ALFABETO-ATUAL
+               END-IF
+           END-PERFORM
+           .
+
+       900-IMPRIME-RESUMO.
+           DISPLAY '================================================='
+           DISPLAY 'CARGA DE SENHAS - P3O99L1 - RESUMO'
+           DISPLAY 'REGISTROS LIDOS      : ' WS-TOT-LIDOS
+           DISPLAY 'SENHAS INSERIDAS     : ' WS-TOT-INSERIDOS
+           DISPLAY 'REGISTROS REJEITADOS : ' WS-TOT-REJEITADOS
+           DISPLAY '================================================='
+           .
