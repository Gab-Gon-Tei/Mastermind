@@ -50,42 +50,98 @@
        77  WS-COUNT-SENHAS                 PIC 9(04).
        77  WS-SEED-RANDOM                  PIC 9(04).
        77  WS-ID-RANDOM                    PIC 9(04).
+       77  WS-SQLCODE-SALVO                PIC S9(09) COMP.
        77  I                               PIC 9(04).
-       77  WS-CHAR                         PIC 9(04).
+       77  WS-IDX                          PIC 9(02).
+       77  WS-IDX2                         PIC 9(02).
+       77  WS-CHAR                         PIC X(01).
+       77  WS-LETRA-BUSCA                  PIC X(01).
+       77  WS-POS-ALFABETO                 PIC 9(02).
+       77  WS-LETRA-INVALIDA                PIC X(01).
        77  WS-ACERTOS-POSICAO-CORRETA      PIC 9(04).
        77  WS-ACERTOS-POSICAO-ERRADA       PIC 9(04).
-       77  WS-SENHA-S                      PIC 9(04).
-       77  WS-SENHA-E                      PIC 9(04).
-       77  WS-SENHA-N                      PIC 9(04).
-       77  WS-SENHA-H                      PIC 9(04).
-       77  WS-SENHA-A                      PIC 9(04).
-       77  WS-TENT-S                       PIC 9(04).
-       77  WS-TENT-E                       PIC 9(04).
-       77  WS-TENT-N                       PIC 9(04).
-       77  WS-TENT-H                       PIC 9(04).
-       77  WS-TENT-A                       PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * TABELA DE PARAMETROS POR DIFICULDADE (REQ. 001/002/005)
+      *----------------------------------------------------------------*
+           COPY WSDIFIC.
+
+       77  WS-DIF-IDX                      PIC 9(02).
+       77  WS-DIF-CODIGO-BUSCA             PIC X(01).
+       77  WS-DIF-ENCONTRADA               PIC X(01).
+
+      *----------------------------------------------------------------*
+      * TABELA DE FREQUENCIA GENERICA (REQ. 001) - SUBSTITUI OS
+      * CONTADORES FIXOS WS-SENHA-S/E/N/H/A E WS-TENT-S/E/N/H/A,
+      * INDEXADA PELA POSICAO DA LETRA DENTRO DO ALFABETO DA DIFICULDADE
+      *----------------------------------------------------------------*
+       01  WS-FREQ-TAB.
+           05 WS-FREQ-SENHA OCCURS 10 TIMES PIC 9(02).
+           05 WS-FREQ-TENT  OCCURS 10 TIMES PIC 9(02).
+
+      *----------------------------------------------------------------*
+      * VARIAVEIS AUXILIARES DE DICA (REQ. 005)
+       77  WS-DICA-ENCONTRADA              PIC X(01).
+       77  WS-DICA-LETRA                   PIC X(01).
+       77  WS-DICA-POSICAO                 PIC 9(02).
+
+      *----------------------------------------------------------------*
+      * VARIAVEIS AUXILIARES DE LOGIN E RETOMADA DE JOGO (REQ. 003/007)
+       77  WS-JOGO-ATIVO-ENCONTRADO        PIC X(01).
+       77  WS-SENHA-TEXTO-TMP              PIC X(08).
+       77  WS-TENTATIVA-TEXTO              PIC X(08).
+       77  WS-TENT-NUM-TMP                 PIC 9(02).
+       77  WS-TENT-TEXTO-TMP               PIC X(08).
+       77  WS-TENT-CERTAS-TMP              PIC 9(02).
+       77  WS-TENT-ERRADAS-TMP             PIC 9(02).
+       77  WS-DICA-USADA-BITMAP-TMP        PIC X(08).
+
+      *----------------------------------------------------------------*
+      * VARIAVEIS AUXILIARES DE PAGINACAO DO HISTORICO (REQ. 002/008)
+       77  WS-TOTAL-PAGINAS                PIC 9(02).
+       77  WS-LINHA-INICIAL                PIC 9(02).
+       77  WS-LINHA-REAL                   PIC 9(02).
+
       *----------------------------------------------------------------*
       * VARIAVEIS DA DFHCOMMAREA
+      * SUBSTITUI WS-SENHA/WS-TENTATIVA FIXAS EM 5 LETRAS POR TABELAS DE
+      * ATE 8 POSICOES (REQ. 001), CARREGA OS PARAMETROS DE DIFICULDADE
+      * ESCOLHIDOS (REQ. 001/002/005) E O HISTORICO COMPLETO DE
+      * TENTATIVAS DA RODADA (REQ. 008), JA QUE O JOGO CONTINUA SENDO
+      * PSEUDO-CONVERSACIONAL E PRECISA CARREGAR TUDO ISSO NO COMMAREA.
        01  WS-DFHCOMMAREA.
            05 WS-FASE                      PIC X(01).
            05 WS-ID-CPF                    PIC X(11).
-           05  WS-SENHA.
-               10 WS-LETRA-1                   PIC X(01).
-               10 WS-LETRA-2                   PIC X(01).
-               10 WS-LETRA-3                   PIC X(01).
-               10 WS-LETRA-4                   PIC X(01).
-               10 WS-LETRA-5                   PIC X(01).
-           05  WS-TENTATIVA.
-               10 WS-LETRA-1-T                 PIC X(01).
-               10 WS-LETRA-2-T                 PIC X(01).
-               10 WS-LETRA-3-T                 PIC X(01).
-               10 WS-LETRA-4-T                 PIC X(01).
-               10 WS-LETRA-5-T                 PIC X(01).
-           05  WS-CONT-TENTATIVAS              PIC 9(04) VALUE 0.
+           05 WS-EIBTRMID-SALVO            PIC X(04).
+           05 WS-JOGO-DADOS.
+               10 WS-DIFICULDADE               PIC X(01).
+               10 WS-DIF-NOME-ATUAL            PIC X(10).
+               10 WS-TAM-SENHA                 PIC 9(02).
+               10 WS-MAX-TENTATIVAS            PIC 9(02).
+               10 WS-TENT-DICA-LIM             PIC 9(02).
+               10 WS-QTD-LETRAS                PIC 9(02).
+               10 WS-ALFABETO-ATUAL            PIC X(10).
+               10 WS-ID-SENHA-ATUAL            PIC 9(09).
+               10 WS-INICIO-RODADA             PIC X(26).
+               10 WS-CONT-TENTATIVAS           PIC 9(04) VALUE 0.
+               10 WS-PAGINA-ATUAL              PIC 9(02).
+               10 WS-SENHA-TAB OCCURS 8 TIMES  PIC X(01).
+               10 WS-TENTATIVA-TAB OCCURS 8 TIMES
+                                                PIC X(01).
+               10 WS-DICA-USADA-TAB OCCURS 8 TIMES
+                                                PIC X(01).
+               10 WS-DICA-USADA-BITMAP REDEFINES WS-DICA-USADA-TAB
+                                                PIC X(08).
+           05 WS-TENTATIVAS-TAB OCCURS 20 TIMES.
+               10 WS-TENT-LETRAS               PIC X(08).
+               10 WS-TENT-CERTAS                PIC 9(02).
+               10 WS-TENT-ERRADAS               PIC 9(02).
       *----------------------------------------------------------------*
 
-      *MAPA REFERENTE A TELA DE CADASTRO
+      *MAPA REFERENTE A TELA DO JOGO (TABULEIRO)
            COPY M3O99B1.
+      *MAPA REFERENTE A TELA DE LOGIN/DIFICULDADE
+           COPY T04MLOG.
       *COMANDO TECLAS PRESSIONADAS
            COPY DFHAID.
       *CARACTERES E ATRIBUTOS
@@ -95,6 +151,18 @@
               INCLUDE DCLSENHA
            END-EXEC.
 
+           EXEC SQL
+              INCLUDE DCLCLI
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLTENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLJOGO
+           END-EXEC.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -115,16 +183,19 @@
       *----------------------------------------------------------------*
       * MAPEAMENTO DOS CAMPOS DO DFHCOMMAREA PARA O WS-DFHCOMMAREA
       * E SELECAO DE FASE DEPENDENDO DO CONTEUDO DO MAPA
+      * FASE 0 = LOGIN/DIFICULDADE (REQ. 003), FASE 1 = SORTEIO DE
+      * SENHA, FASE 2 = TABULEIRO DO JOGO.
 
            MOVE DFHCOMMAREA                TO WS-DFHCOMMAREA
 
            IF EIBCALEN EQUAL 0
-              MOVE '1'                     TO WS-FASE
+              MOVE '0'                     TO WS-FASE
            END-IF
 
            EVALUATE WS-FASE
-              WHEN '1'  PERFORM 100-FASE1
+              WHEN '0' PERFORM 050-FASE0
               WHEN '2' PERFORM 200-FASE2
+              WHEN '3' PERFORM 300-FASE3
               WHEN OTHER
                  MOVE +80                  TO WS-LENGTH
                  MOVE 'ERRO NO NUMERO DA FASE'
@@ -133,61 +204,339 @@
            END-EVALUATE
            .
       *----------------------------------------------------------------*
-      * FASE 1 - O PROGRAMA ACESSA O BANCO DE DADOS DAS SENHAS, CONTA 
-      * QUANTAS SENHAS EXISTEM. COM ISSO, O PROGRAMA PODE GERAR UMA
-      * SENHA ALEATORIA, SE BASEANDO NO ID DAS SENHAS.
+      * FASE 0 - LOGIN DO JOGADOR CONTRA CLIENTES E ESCOLHA DA
+      * DIFICULDADE, ANTES DE QUALQUER SENHA SER SORTEADA (REQ. 003).
+
+       050-FASE0.
+           IF EIBCALEN EQUAL 0
+              PERFORM 055-ENVIA-LOGIN
+           ELSE
+              EXEC CICS HANDLE AID
+                 ENTER   (060-LOGIN-ENTER)
+                 PF3     (220-PF3)
+                 ANYKEY  (250-ANYKEY)
+              END-EXEC
+
+              EXEC CICS RECEIVE
+                 MAP   ('MAPLOG')
+                 MAPSET('T04MLOG')
+                 INTO  (MAPLOGI)
+              END-EXEC
+           END-IF
+           .
+
+       055-ENVIA-LOGIN.
+           MOVE LOW-VALUES                 TO MAPLOGO
+           MOVE -1                         TO T1USERL
+           MOVE 'USUARIO, SENHA, DIFICULDADE (F/M/D)'
+                                            TO T1MSGO
+           PERFORM 999-MANDA-TELA-LOGIN
+           MOVE '0'                        TO WS-FASE
+
+           EXEC CICS RETURN
+               TRANSID('FT4A')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
+       060-LOGIN-ENTER.
+           MOVE T1USERI                    TO DCLCLI-NOME-USUARIO
+
+           PERFORM 065-VALIDA-USUARIO
+           PERFORM 066-VALIDA-SENHA
+           PERFORM 067-VALIDA-DIFICULDADE
+
+           MOVE DCLCLI-CPF                 TO WS-ID-CPF
+           MOVE EIBTRMID                   TO WS-EIBTRMID-SALVO
+
+           PERFORM 068-VERIFICA-JOGO-ATIVO
+
+           IF WS-JOGO-ATIVO-ENCONTRADO EQUAL 'S'
+               PERFORM 120-RETOMA-JOGO
+           ELSE
+               PERFORM 100-FASE1
+           END-IF
+           .
+
+       065-VALIDA-USUARIO.
+           EXEC SQL
+              SELECT NOME_USUARIO
+                    ,SENHA
+                    ,CPF
+              INTO :DCLCLI-NOME-USUARIO
+                   ,:DCLCLI-SENHA
+                   ,:DCLCLI-CPF
+              FROM CLIENTES
+              WHERE NOME_USUARIO = :DCLCLI-NOME-USUARIO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 MOVE 'USUARIO NAO ENCONTRADO'
+                                           TO T1MSGO
+                 PERFORM 999-TRATA-FASE0
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'ERRO AO CONSULTAR USUARIO'
+                                           TO T1MSGO
+                 PERFORM 999-TRATA-FASE0
+           END-EVALUATE
+           .
+
+       066-VALIDA-SENHA.
+           IF DCLCLI-SENHA EQUAL T1SENHAI
+               CONTINUE
+           ELSE
+               MOVE 'SENHA INCORRETA'         TO T1MSGO
+               PERFORM 999-TRATA-FASE0
+           END-IF
+           .
+
+       067-VALIDA-DIFICULDADE.
+           MOVE T1DIFI                     TO WS-DIF-CODIGO-BUSCA
+           PERFORM 900-BUSCA-DIFICULDADE
+
+           IF WS-DIF-ENCONTRADA NOT EQUAL 'S'
+               MOVE 'DIFICULDADE INVALIDA - USE F, M OU D'
+                                            TO T1MSGO
+               PERFORM 999-TRATA-FASE0
+           END-IF
+           .
+
+       068-VERIFICA-JOGO-ATIVO.
+           MOVE 'N'                        TO WS-JOGO-ATIVO-ENCONTRADO
+
+           EXEC SQL
+               SELECT ID_SENHA, DIFICULDADE, INICIO_RODADA,
+                      DICAS_REVELADAS
+                 INTO :WS-ID-SENHA-ATUAL, :WS-DIFICULDADE,
+                      :WS-INICIO-RODADA, :WS-DICA-USADA-BITMAP-TMP
+                 FROM JOGOS_ATIVOS
+                WHERE CPF = :WS-ID-CPF
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE 'S'                 TO WS-JOGO-ATIVO-ENCONTRADO
+                 PERFORM 069-RECARREGA-DIFICULDADE
+              WHEN +100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'ERRO AO VERIFICAR JOGO EM ANDAMENTO'
+                                           TO T1MSGO
+                 PERFORM 999-TRATA-FASE0
+           END-EVALUATE
+           .
+
+       069-RECARREGA-DIFICULDADE.
+           MOVE WS-DIFICULDADE             TO WS-DIF-CODIGO-BUSCA
+           PERFORM 900-BUSCA-DIFICULDADE
+           .
+      *----------------------------------------------------------------*
+      * FASE 1 - O PROGRAMA ACESSA O BANCO DE DADOS DAS SENHAS DA
+      * DIFICULDADE ESCOLHIDA, CONTA QUANTAS EXISTEM E SORTEIA UMA
+      * DELAS (REQ. 001).
 
        100-FASE1.
            MOVE LOW-VALUES                 TO MAPASENO
            MOVE -1                         TO LETRA1L
-           MOVE WS-CONT-TENTATIVAS         TO CONTO
+
            EXEC SQL
                SELECT COUNT (ID)
                INTO :WS-COUNT-SENHAS
                FROM SENHAS
+               WHERE DIFICULDADE = :WS-DIFICULDADE
            END-EXEC
-           EVALUATE SQLCODE
-            WHEN +100
-               MOVE 0 TO WS-COUNT-SENHAS
-               MOVE +80 TO WS-LENGTH
-               MOVE 'ARQUIVO DE SENHAS VAZIO' TO WS-MSG-ERRO
-               PERFORM 999-ENCERRA-TRANSACAO
-            WHEN 0
-               CONTINUE
-            WHEN OTHER
-                MOVE +80                    TO WS-LENGTH
+           IF SQLCODE NOT EQUAL 0
+               MOVE +80                    TO WS-LENGTH
                MOVE 'ERRO NO CONTADOR DE SENHAS' TO WS-MSG-ERRO
                PERFORM 999-ENCERRA-TRANSACAO
-           END-EVALUATE
+           END-IF
 
-      * O RANDOM PRECISA DE UMA SEED (OU SEMENTE), QUE SERIA UM NUMERO 
+           IF WS-COUNT-SENHAS EQUAL 0
+               MOVE +80                    TO WS-LENGTH
+               MOVE 'ARQUIVO DE SENHAS VAZIO PARA A DIFICULDADE'
+                                            TO WS-MSG-ERRO
+               PERFORM 999-ENCERRA-TRANSACAO
+           END-IF
+
+      * O RANDOM PRECISA DE UMA SEED (OU SEMENTE), QUE SERIA UM NUMERO
       * QUALQUER PARA QUE A FUNCAO TENHA UM NUMERO ALEATORIO.
-      * APOS ISSO, O LIMITE E A QUANTIDADE DE SENHAS.     
+      * APOS ISSO, O LIMITE E A QUANTIDADE DE SENHAS DA DIFICULDADE.
            ACCEPT WS-SEED-RANDOM FROM TIME
-           COMPUTE WS-ID-RANDOM = 
+      * WS-ID-RANDOM E A POSICAO (1..WS-COUNT-SENHAS) DENTRO DAS
+      * SENHAS DESTA DIFICULDADE, NAO UM ID DE TABELA - O ID E UMA
+      * SEQUENCE UNICA COMPARTILHADA POR TODAS AS DIFICULDADES, ENTAO
+      * A LINHA SORTEADA PRECISA SER ACHADA POR POSICAO NO CURSOR
+      * (ORDER BY ID), NAO POR "ID = POSICAO".
+           COMPUTE WS-ID-RANDOM =
            (FUNCTION RANDOM(WS-SEED-RANDOM) * WS-COUNT-SENHAS) + 1
-           
+
            EXEC SQL
-           SELECT LETRA_1, LETRA_2, LETRA_3, LETRA_4, LETRA_5
-               INTO :WS-LETRA-1, :WS-LETRA-2, :WS-LETRA-3, :WS-LETRA-4, 
-               :WS-LETRA-5
-           FROM SENHAS
-           WHERE ID = :WS-ID-RANDOM;
+               DECLARE CUR-SORTEIO CURSOR FOR
+                   SELECT ID, SENHA_TEXTO
+                     FROM SENHAS
+                    WHERE DIFICULDADE = :WS-DIFICULDADE
+                    ORDER BY ID
            END-EXEC
-           EVALUATE SQLCODE
+
+           EXEC SQL
+               OPEN CUR-SORTEIO
+           END-EXEC
+
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                   UNTIL WS-IDX2 > WS-ID-RANDOM
+               EXEC SQL
+                   FETCH CUR-SORTEIO
+                     INTO :WS-ID-SENHA-ATUAL, :WS-SENHA-TEXTO-TMP
+               END-EXEC
+           END-PERFORM
+
+           MOVE SQLCODE                    TO WS-SQLCODE-SALVO
+
+           EXEC SQL
+               CLOSE CUR-SORTEIO
+           END-EXEC
+
+           EVALUATE WS-SQLCODE-SALVO
             WHEN +100
                MOVE +80                        TO WS-LENGTH
                MOVE 'SENHA NAO ENCONTRADA' TO WS-MSG-ERRO
                PERFORM 999-ENCERRA-TRANSACAO
             WHEN 0
-               MOVE 'USE A FORCA E DESCUBRA A SENHA' TO MSGO
+               CONTINUE
             WHEN OTHER
                MOVE +80                    TO WS-LENGTH
                MOVE 'ERRO AO BUSCAR SENHA' TO WS-MSG-ERRO
                PERFORM 999-ENCERRA-TRANSACAO
            END-EVALUATE
 
-            PERFORM 999-TRATA-FASE2
+           MOVE 0                          TO WS-CONT-TENTATIVAS
+           MOVE 1                          TO WS-PAGINA-ATUAL
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               MOVE 'N'                    TO WS-DICA-USADA-TAB(WS-IDX)
+               MOVE SPACES                 TO WS-TENT-LETRAS(WS-IDX)
+               MOVE 0                      TO WS-TENT-CERTAS(WS-IDX)
+               MOVE 0                      TO WS-TENT-ERRADAS(WS-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               MOVE WS-SENHA-TEXTO-TMP(WS-IDX:1) TO WS-SENHA-TAB(WS-IDX)
+           END-PERFORM
+
+      * CARIMBA O INICIO DESTA RODADA (REVISAO - VEJA DCLJOGO) ANTES DO
+      * PRIMEIRO CHECKPOINT, PARA QUE 120-RETOMA-JOGO CONSIGA SEPARAR O
+      * HISTORICO DESTA RODADA DE UMA RODADA ANTERIOR JA ENCERRADA QUE
+      * TENHA SORTEADO A MESMA SENHA PARA O MESMO CPF.
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :WS-INICIO-RODADA
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+      * O CHECKPOINT PRECISA GRAVAR A FASE QUE O JOGO VAI ASSUMIR
+      * (999-TRATA-FASE2/999-CHAMA-FASE2 SO ATUALIZAM WS-FASE DEPOIS
+      * DO RETURN), SENAO FICARIA GRAVADO COM A FASE '0' DO LOGIN.
+           MOVE '2'                        TO WS-FASE
+           PERFORM 219-CHECKPOINT-JOGO
+
+           MOVE 'USE A FORCA E DESCUBRA A SENHA' TO MSGO
+
+           PERFORM 999-TRATA-FASE2
+           .
+
+       120-RETOMA-JOGO.
+           EXEC SQL
+               SELECT SENHA_TEXTO INTO :WS-SENHA-TEXTO-TMP
+                 FROM SENHAS
+                WHERE ID = :WS-ID-SENHA-ATUAL
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN +100
+                 MOVE 'JOGO EM ANDAMENTO NAO ENCONTRADO'
+                                           TO T1MSGO
+                 PERFORM 999-TRATA-FASE0
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'ERRO AO RETOMAR JOGO'
+                                           TO T1MSGO
+                 PERFORM 999-TRATA-FASE0
+           END-EVALUATE
+
+           MOVE 0                          TO WS-CONT-TENTATIVAS
+           MOVE 1                          TO WS-PAGINA-ATUAL
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               MOVE 'N'                    TO WS-DICA-USADA-TAB(WS-IDX)
+               MOVE SPACES                 TO WS-TENT-LETRAS(WS-IDX)
+               MOVE 0                      TO WS-TENT-CERTAS(WS-IDX)
+               MOVE 0                      TO WS-TENT-ERRADAS(WS-IDX)
+           END-PERFORM
+           MOVE WS-DICA-USADA-BITMAP-TMP   TO WS-DICA-USADA-BITMAP
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               MOVE WS-SENHA-TEXTO-TMP(WS-IDX:1) TO WS-SENHA-TAB(WS-IDX)
+           END-PERFORM
+
+      * O FILTRO POR INICIO_RODADA (ALEM DE CPF/ID_SENHA) EVITA PUXAR
+      * TENTATIVAS DE UMA RODADA ANTERIOR JA ENCERRADA QUE TENHA
+      * SORTEADO A MESMA ID_SENHA PARA O MESMO CPF - SEM ELE, O
+      * HISTORICO/CONTADOR RESTAURADOS AQUI FICARIAM CORROMPIDOS.
+           EXEC SQL
+               DECLARE CUR-HIST CURSOR FOR
+               SELECT TENTATIVA_NUM, TENTATIVA_TEXTO,
+                      ACERTOS_POS_CERTA, ACERTOS_POS_ERRADA
+                 FROM SENHAS_TENTATIVAS
+                WHERE CPF = :WS-ID-CPF
+                  AND ID_SENHA = :WS-ID-SENHA-ATUAL
+                  AND INICIO_RODADA = :WS-INICIO-RODADA
+                ORDER BY TENTATIVA_NUM
+           END-EXEC
+           EXEC SQL OPEN CUR-HIST END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT EQUAL 0
+               EXEC SQL
+                   FETCH CUR-HIST
+                    INTO :WS-TENT-NUM-TMP, :WS-TENT-TEXTO-TMP,
+                         :WS-TENT-CERTAS-TMP, :WS-TENT-ERRADAS-TMP
+               END-EXEC
+               IF SQLCODE EQUAL 0
+                   MOVE WS-TENT-NUM-TMP     TO WS-CONT-TENTATIVAS
+                   MOVE WS-TENT-TEXTO-TMP   TO
+
+                              WS-TENT-LETRAS(WS-TENT-NUM-TMP)
+                   MOVE WS-TENT-CERTAS-TMP  TO
+
+                              WS-TENT-CERTAS(WS-TENT-NUM-TMP)
+                   MOVE WS-TENT-ERRADAS-TMP TO
+
+                              WS-TENT-ERRADAS(WS-TENT-NUM-TMP)
+                   PERFORM 121-MARCA-DICA-CONHECIDA
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CUR-HIST END-EXEC
+
+           IF WS-CONT-TENTATIVAS NOT EQUAL 0
+               COMPUTE WS-PAGINA-ATUAL =
+                   ((WS-CONT-TENTATIVAS - 1) / 8) + 1
+           END-IF
+
+           MOVE 'JOGO ANTERIOR RESTAURADO - CONTINUE'
+                                            TO MSGO
+
+           PERFORM 999-TRATA-FASE2
+           .
+
+       121-MARCA-DICA-CONHECIDA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               IF WS-TENT-TEXTO-TMP(WS-IDX:1) EQUAL WS-SENHA-TAB(WS-IDX)
+                   MOVE 'S' TO WS-DICA-USADA-TAB(WS-IDX)
+               END-IF
+           END-PERFORM
            .
 
        200-FASE2.
@@ -197,6 +546,9 @@
       *        PF5     (230-PF5)
       *        CLEAR   (230-PF5)
       *        PF2     (240-PF2)
+               PF4     (260-PF4)
+               PF7     (270-PF7)
+               PF8     (280-PF8)
               ANYKEY  (250-ANYKEY)
            END-EXEC
 
@@ -206,173 +558,265 @@
               INTO  (MAPASENI)
            END-EXEC
            .
+      *----------------------------------------------------------------*
+      * FASE 3 - RODADA ENCERRADA (VITORIA OU TENTATIVAS ESGOTADAS).
+      * A TELA FINAL DO TABULEIRO JA FOI ENVIADA POR 999-TRATA-VITORIA/
+      * 999-TRATA-DERROTA - QUALQUER TECLA DAQUI SO PODE VOLTAR AO
+      * LOGIN PARA UM NOVO JOGO, NUNCA REENTRAR EM 210-ENTER (SENAO
+      * WS-CONT-TENTATIVAS CONTINUARIA SUBINDO ALEM DE WS-MAX-TENTATIVAS
+      * DA DIFICULDADE ATUAL).
+       300-FASE3.
+           PERFORM 055-ENVIA-LOGIN
+           .
 
        210-ENTER.
-           MOVE LETRA1I                            TO WS-LETRA-1-T
-           MOVE LETRA2I                            TO WS-LETRA-2-T
-           MOVE LETRA3I                            TO WS-LETRA-3-T
-           MOVE LETRA4I                            TO WS-LETRA-4-T
-           MOVE LETRA5I                            TO WS-LETRA-5-T
-           ADD 1                                   TO WS-CONT-TENTATIVAS
-
-           PERFORM 212-FREQUENCIA-SENHA
-           PERFORM 213-FREQUENCIA-TENTATIVA
-           PERFORM 211-CONTA-POSICAO-CERTA
-           PERFORM 214-CONTA-POSICAO-ERRADA
-
-           COMPUTE WS-ACERTOS-POSICAO-ERRADA =
-            WS-ACERTOS-POSICAO-ERRADA - WS-ACERTOS-POSICAO-CORRETA 
-           
-           EVALUATE WS-CONT-TENTATIVAS
-               WHEN 1
-                   MOVE WS-TENTATIVA TO TENT1I
-               WHEN 2
-                   MOVE WS-TENTATIVA TO TENT2I
-               WHEN 3
-                   MOVE WS-TENTATIVA TO TENT3I
-               WHEN 4
-                   MOVE WS-TENTATIVA TO TENT4I
-               WHEN 5
-                   MOVE WS-TENTATIVA TO TENT5I
-               WHEN 6
-                   MOVE WS-TENTATIVA TO TENT6I
-               WHEN 7
-                   MOVE WS-TENTATIVA TO TENT7I
-               WHEN 8
-                   MOVE WS-TENTATIVA TO TENT8I
-               WHEN 9
-                   MOVE WS-TENTATIVA TO TENT9I
-               WHEN 10
-                   MOVE WS-TENTATIVA TO TENT10I
-               WHEN 11
-                   MOVE WS-TENTATIVA TO TENT11I
-               WHEN 12
-                   MOVE WS-TENTATIVA TO TETN12I
-               WHEN 13
-                   MOVE WS-TENTATIVA TO TENT13I
-               WHEN 14
-                   MOVE WS-TENTATIVA TO TENT14I
-               WHEN 15
-                   MOVE WS-TENTATIVA TO TENT15I
-               WHEN 16
-                   MOVE WS-TENTATIVA TO TENT16I
-               WHEN OTHER
-                   MOVE 'TENTATIVAS EXCEDIDAS/ VOCE PERDEU' TO MSGO
-           END-EVALUATE
-           MOVE WS-CONT-TENTATIVAS TO CONTO
-           
-           EVALUATE WS-ACERTOS-POSICAO-CORRETA ALSO WS-CONT-TENTATIVAS
-               WHEN 5 ALSO 1 THRU 16
-                   MOVE WS-ACERTOS-POSICAO-CORRETA TO CERTASI
-                   MOVE WS-ACERTOS-POSICAO-ERRADA  TO ERRADASI
-      *             MOVE 'GREEN'                    TO TENT11C
+           MOVE SPACES                     TO DICAO
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               EVALUATE WS-IDX
+                   WHEN 1 MOVE LETRA1I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 2 MOVE LETRA2I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 3 MOVE LETRA3I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 4 MOVE LETRA4I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 5 MOVE LETRA5I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 6 MOVE LETRA6I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 7 MOVE LETRA7I TO WS-TENTATIVA-TAB(WS-IDX)
+                   WHEN 8 MOVE LETRA8I TO WS-TENTATIVA-TAB(WS-IDX)
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM 215-VALIDA-ALFABETO
+
+           IF WS-LETRA-INVALIDA EQUAL 'S'
+               MOVE 'LETRA INVALIDA PARA A DIFICULDADE ATUAL' TO MSGO
+               PERFORM 999-TRATA-FASE2
+           ELSE
+               ADD 1 TO WS-CONT-TENTATIVAS
+
+               PERFORM 212-FREQUENCIA-SENHA
+               PERFORM 213-FREQUENCIA-TENTATIVA
+               PERFORM 211-CONTA-POSICAO-CERTA
+               PERFORM 214-CONTA-POSICAO-ERRADA
+
+               COMPUTE WS-ACERTOS-POSICAO-ERRADA =
+                WS-ACERTOS-POSICAO-ERRADA - WS-ACERTOS-POSICAO-CORRETA
+
+               PERFORM 216-MONTA-TEXTO-TENTATIVA
+               PERFORM 217-GRAVA-TENTATIVA
+               PERFORM 218-ARMAZENA-HISTORICO
+               PERFORM 219-CHECKPOINT-JOGO
+
+               COMPUTE WS-PAGINA-ATUAL =
+                   ((WS-CONT-TENTATIVAS - 1) / 8) + 1
+
+               IF WS-ACERTOS-POSICAO-CORRETA EQUAL WS-TAM-SENHA
                    MOVE 'SENHA DECODIFICADA/ VOCE VENCEU' TO MSGO
                    PERFORM 999-TRATA-VITORIA
-               WHEN 1 THRU 4 ALSO 1 THRU 16
-                   MOVE WS-ACERTOS-POSICAO-CORRETA TO CERTASI
-                   MOVE WS-ACERTOS-POSICAO-ERRADA  TO ERRADASI
-                   MOVE 'TENTE NOVAMENTE' TO MSGO
-                   PERFORM 999-TRATA-FASE2
-               WHEN 1 THRU 4 ALSO 17
-                   MOVE 'VOCE PERDEU' TO MSGO
-           END-EVALUATE           
-           .
-           
+               ELSE
+                   IF WS-CONT-TENTATIVAS >= WS-MAX-TENTATIVAS
+                       MOVE 'TENTATIVAS EXCEDIDAS/ VOCE PERDEU' TO MSGO
+                       PERFORM 999-TRATA-DERROTA
+                   ELSE
+                       MOVE 'TENTE NOVAMENTE' TO MSGO
+                       PERFORM 999-TRATA-FASE2
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       211-CONTA-POSICAO-CERTA.
+           MOVE 0 TO WS-ACERTOS-POSICAO-CORRETA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               IF WS-SENHA-TAB(WS-IDX) EQUAL WS-TENTATIVA-TAB(WS-IDX)
+                   ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
+                   MOVE 'S' TO WS-DICA-USADA-TAB(WS-IDX)
+               END-IF
+           END-PERFORM
+           .
+
        212-FREQUENCIA-SENHA.
-      * VERIFICA A FREQUENCIA DE CADA LETRA NA SENHA
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               MOVE WS-SENHA(I:1) TO WS-CHAR
-               EVALUATE WS-CHAR
-                   WHEN 'S' ADD 1 TO WS-SENHA-S
-                   WHEN 'E' ADD 1 TO WS-SENHA-E
-                   WHEN 'N' ADD 1 TO WS-SENHA-N
-                   WHEN 'H' ADD 1 TO WS-SENHA-H
-                   WHEN 'A' ADD 1 TO WS-SENHA-A
-               END-EVALUATE
-               ADD 1 TO I
+      * VERIFICA A FREQUENCIA DE CADA LETRA DO ALFABETO NA SENHA
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                   UNTIL WS-IDX2 > WS-QTD-LETRAS
+               MOVE 0 TO WS-FREQ-SENHA(WS-IDX2)
+           END-PERFORM
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               MOVE WS-SENHA-TAB(WS-IDX) TO WS-LETRA-BUSCA
+               PERFORM 230-LOCALIZA-LETRA-ALFABETO
+               IF WS-POS-ALFABETO > 0
+                   ADD 1 TO WS-FREQ-SENHA(WS-POS-ALFABETO)
+               END-IF
            END-PERFORM
            .
 
        213-FREQUENCIA-TENTATIVA.
-      * VERIFICA A FREQUENCIA DE CADA LETRA NA TENTATIVA
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               MOVE WS-TENTATIVA(I:1) TO WS-CHAR
-               EVALUATE WS-CHAR
-                   WHEN 'S' ADD 1 TO WS-TENT-S
-                   WHEN 'E' ADD 1 TO WS-TENT-E
-                   WHEN 'N' ADD 1 TO WS-TENT-N
-                   WHEN 'H' ADD 1 TO WS-TENT-H
-                   WHEN 'A' ADD 1 TO WS-TENT-A
-               END-EVALUATE
-               ADD 1 TO I
+      * VERIFICA A FREQUENCIA DE CADA LETRA DO ALFABETO NA TENTATIVA
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                   UNTIL WS-IDX2 > WS-QTD-LETRAS
+               MOVE 0 TO WS-FREQ-TENT(WS-IDX2)
+           END-PERFORM
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               MOVE WS-TENTATIVA-TAB(WS-IDX) TO WS-LETRA-BUSCA
+               PERFORM 230-LOCALIZA-LETRA-ALFABETO
+               IF WS-POS-ALFABETO > 0
+                   ADD 1 TO WS-FREQ-TENT(WS-POS-ALFABETO)
+               END-IF
            END-PERFORM
            .
-       211-CONTA-POSICAO-CERTA.
-           IF WS-LETRA-1 EQUAL WS-LETRA-1-T
-               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
-           END-IF
-           IF WS-LETRA-2 EQUAL WS-LETRA-2-T
-               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
-           END-IF
-           IF WS-LETRA-3 EQUAL WS-LETRA-3-T
-               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
-           END-IF
-           IF WS-LETRA-4 EQUAL WS-LETRA-4-T
-               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
-           END-IF
-           IF WS-LETRA-5 EQUAL WS-LETRA-5-T
-               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
-           END-IF
-           .
-       
+
        214-CONTA-POSICAO-ERRADA.
-      * ADICIONA O MENOR VALOR DE FREQUENCIA A QUANTIDADE DE ACERTOS
-      * NA POSICAO ERRADA
-      * PARA A LETRA S
-           IF WS-SENHA-S < WS-TENT-S
-               ADD WS-SENHA-S TO WS-ACERTOS-POSICAO-ERRADA
-           ELSE
-               ADD WS-TENT-S TO WS-ACERTOS-POSICAO-ERRADA
-           END-IF
-       
-      * PARA A LETRA E
-           IF WS-SENHA-E < WS-TENT-E
-               ADD WS-SENHA-E TO WS-ACERTOS-POSICAO-ERRADA
-           ELSE
-               ADD WS-TENT-E TO WS-ACERTOS-POSICAO-ERRADA
+      * ADICIONA O MENOR VALOR DE FREQUENCIA, LETRA A LETRA DO
+      * ALFABETO DA DIFICULDADE, A QUANTIDADE DE ACERTOS NA POSICAO
+      * ERRADA.
+           MOVE 0 TO WS-ACERTOS-POSICAO-ERRADA
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                   UNTIL WS-IDX2 > WS-QTD-LETRAS
+               IF WS-FREQ-SENHA(WS-IDX2) < WS-FREQ-TENT(WS-IDX2)
+                   ADD WS-FREQ-SENHA(WS-IDX2)
+                              TO WS-ACERTOS-POSICAO-ERRADA
+               ELSE
+                   ADD WS-FREQ-TENT(WS-IDX2)
+                              TO WS-ACERTOS-POSICAO-ERRADA
+               END-IF
+           END-PERFORM
+           .
+
+       215-VALIDA-ALFABETO.
+      * REJEITA A TENTATIVA INTEIRA SE ALGUMA LETRA DIGITADA NAO FIZER
+      * PARTE DO ALFABETO DA DIFICULDADE ATUAL (REQ. 009) - ANTES DE
+      * QUALQUER PARAGRAFO DE PONTUACAO SER EXECUTADO.
+           MOVE 'N' TO WS-LETRA-INVALIDA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               MOVE WS-TENTATIVA-TAB(WS-IDX) TO WS-LETRA-BUSCA
+               PERFORM 230-LOCALIZA-LETRA-ALFABETO
+               IF WS-POS-ALFABETO EQUAL 0
+                   MOVE 'S' TO WS-LETRA-INVALIDA
+               END-IF
+           END-PERFORM
+           .
+
+       216-MONTA-TEXTO-TENTATIVA.
+           MOVE SPACES TO WS-TENTATIVA-TEXTO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               MOVE WS-TENTATIVA-TAB(WS-IDX)
+                                     TO WS-TENTATIVA-TEXTO(WS-IDX:1)
+           END-PERFORM
+           .
+
+       217-GRAVA-TENTATIVA.
+      * GRAVA A TENTATIVA EM SENHAS_TENTATIVAS, CHAVEADA POR JOGADOR,
+      * PARA AUDITORIA E PARA O RELATORIO/RETOMADA DE JOGO (REQ. 000).
+      * FALHA DE GRAVACAO NAO DERRUBA A RODADA - SO FICA REGISTRADA
+      * PARA A OPERACAO, O JOGO CONTINUA NORMALMENTE.
+           MOVE WS-ID-CPF                    TO DCLTENT-CPF
+           MOVE WS-ID-SENHA-ATUAL             TO DCLTENT-ID-SENHA
+           MOVE WS-DIFICULDADE                TO DCLTENT-DIFICULDADE
+           MOVE WS-CONT-TENTATIVAS            TO DCLTENT-TENTATIVA-NUM
+           MOVE WS-TENTATIVA-TEXTO            TO DCLTENT-TENTATIVA-TEXTO
+           MOVE WS-ACERTOS-POSICAO-CORRETA
+                              TO DCLTENT-ACERTOS-POS-CERTA
+           MOVE WS-ACERTOS-POSICAO-ERRADA
+                              TO DCLTENT-ACERTOS-POS-ERRADA
+           MOVE WS-INICIO-RODADA              TO DCLTENT-INICIO-RODADA
+
+           EXEC SQL
+               INSERT INTO SENHAS_TENTATIVAS
+                   (CPF, ID_SENHA, DIFICULDADE, TENTATIVA_NUM,
+                    TENTATIVA_TEXTO, ACERTOS_POS_CERTA,
+                    ACERTOS_POS_ERRADA, DATA_TENTATIVA, HORA_TENTATIVA,
+                    INICIO_RODADA)
+               VALUES
+                   (:DCLTENT-CPF, :DCLTENT-ID-SENHA,
+                    :DCLTENT-DIFICULDADE, :DCLTENT-TENTATIVA-NUM,
+                    :DCLTENT-TENTATIVA-TEXTO,
+                    :DCLTENT-ACERTOS-POS-CERTA,
+                    :DCLTENT-ACERTOS-POS-ERRADA,
+                    CURRENT DATE, CURRENT TIME,
+                    :DCLTENT-INICIO-RODADA)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'AVISO: FALHA AO GRAVAR TENTATIVA EM AUDITORIA'
+                                            TO WS-MSG-ERRO
            END-IF
+           .
 
-      * PARA A LETRA N
-           IF WS-SENHA-N < WS-TENT-N
-               ADD WS-SENHA-N TO WS-ACERTOS-POSICAO-ERRADA
-           ELSE
-               ADD WS-TENT-N TO WS-ACERTOS-POSICAO-ERRADA
+       218-ARMAZENA-HISTORICO.
+      * GUARDA LETRAS/ACERTOS DESTA RODADA NO HISTORICO COMPLETO DA
+      * PARTIDA (REQ. 008), EXIBIDO PAGINADO NA TELA (REQ. 002).
+           IF WS-CONT-TENTATIVAS <= 20
+               MOVE WS-TENTATIVA-TEXTO TO
+                                     WS-TENT-LETRAS(WS-CONT-TENTATIVAS)
+               MOVE WS-ACERTOS-POSICAO-CORRETA TO
+                                     WS-TENT-CERTAS(WS-CONT-TENTATIVAS)
+               MOVE WS-ACERTOS-POSICAO-ERRADA TO
+                                     WS-TENT-ERRADAS(WS-CONT-TENTATIVAS)
            END-IF
+           .
 
-      * PARA A LETRA H
-           IF WS-SENHA-H < WS-TENT-H
-               ADD WS-SENHA-H TO WS-ACERTOS-POSICAO-ERRADA
-           ELSE
-               ADD WS-TENT-H TO WS-ACERTOS-POSICAO-ERRADA
+       219-CHECKPOINT-JOGO.
+      * GRAVA/ATUALIZA O CHECKPOINT DA PARTIDA EM ANDAMENTO, CHAVEADO
+      * POR CPF, PARA QUE UM TERMINAL DERRUBADO POSSA RETOMAR O JOGO
+      * (REQ. 007). O HISTORICO DE TENTATIVAS JA ESTA EM
+      * SENHAS_TENTATIVAS, ENTAO SO PRECISAMOS GUARDAR QUAL SENHA E
+      * DIFICULDADE O JOGADOR TEM EM ABERTO.
+           EXEC SQL
+               UPDATE JOGOS_ATIVOS
+                  SET ID_SENHA = :WS-ID-SENHA-ATUAL,
+                      DIFICULDADE = :WS-DIFICULDADE,
+                      EIBTRMID = :WS-EIBTRMID-SALVO,
+                      FASE = :WS-FASE,
+                      INICIO_RODADA = :WS-INICIO-RODADA,
+                      DICAS_REVELADAS = :WS-DICA-USADA-BITMAP,
+                      ULTIMA_ATUALIZACAO = CURRENT TIMESTAMP
+                WHERE CPF = :WS-ID-CPF
+           END-EXEC
+
+           IF SQLCODE EQUAL +100
+               EXEC SQL
+                   INSERT INTO JOGOS_ATIVOS
+                       (CPF, ID_SENHA, DIFICULDADE, EIBTRMID, FASE,
+                        INICIO_RODADA, DICAS_REVELADAS,
+                        ULTIMA_ATUALIZACAO)
+                   VALUES
+                       (:WS-ID-CPF, :WS-ID-SENHA-ATUAL, :WS-DIFICULDADE,
+                        :WS-EIBTRMID-SALVO, :WS-FASE,
+                        :WS-INICIO-RODADA, :WS-DICA-USADA-BITMAP,
+                        CURRENT TIMESTAMP)
+               END-EXEC
            END-IF
 
-      * PARA A LETRA A
-           IF WS-SENHA-A < WS-TENT-A
-               ADD WS-SENHA-A TO WS-ACERTOS-POSICAO-ERRADA
-           ELSE
-               ADD WS-TENT-A TO WS-ACERTOS-POSICAO-ERRADA
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'AVISO: FALHA AO GRAVAR CHECKPOINT DO JOGO'
+                                            TO WS-MSG-ERRO
            END-IF
            .
 
        220-PF3.
+           PERFORM 290-APAGA-CHECKPOINT
            MOVE +80                        TO WS-LENGTH
            MOVE 'FIM NORMAL DA TRANSACAO FT4A'
                                            TO WS-MSG-ERRO
            PERFORM 999-ENCERRA-TRANSACAO
            .
 
-       230-PF5.
-           PERFORM 999-CHAMA-FASE1
+       230-LOCALIZA-LETRA-ALFABETO.
+      * DEVOLVE EM WS-POS-ALFABETO A POSICAO (1..WS-QTD-LETRAS) DE
+      * WS-LETRA-BUSCA DENTRO DO ALFABETO DA DIFICULDADE ATUAL, OU
+      * ZERO SE A LETRA NAO PERTENCE AO ALFABETO (REQ. 001/009).
+           MOVE 0 TO WS-POS-ALFABETO
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                   UNTIL WS-IDX2 > WS-QTD-LETRAS
+               IF WS-ALFABETO-ATUAL(WS-IDX2:1) EQUAL WS-LETRA-BUSCA
+                   MOVE WS-IDX2 TO WS-POS-ALFABETO
+               END-IF
+           END-PERFORM
            .
 
        240-PF2.
@@ -386,11 +830,105 @@
            .
 
        250-ANYKEY.
-           MOVE 'TECLA PRESSIONADA INVALIDA!'
+      * COMPARTILHADA POR 050-FASE0 E 200-FASE2 - PRECISA REDESENHAR A
+      * TELA DA FASE ATUAL, SENAO UMA TECLA NAO MAPEADA NO LOGIN (REQ.
+      * 003) DERRUBA O USUARIO DIRETO NO TABULEIRO SEM AUTENTICAR.
+           EVALUATE WS-FASE
+              WHEN '0'
+                 MOVE 'TECLA PRESSIONADA INVALIDA!'
+                                           TO T1MSGO
+                 PERFORM 999-TRATA-FASE0
+              WHEN OTHER
+                 MOVE 'TECLA PRESSIONADA INVALIDA!'
                                            TO MSGO
+                 PERFORM 999-TRATA-FASE2
+           END-EVALUATE
+           .
+
+       260-PF4.
+      * DICA (REQ. 005) - SO LIBERADA APOS O NUMERO DE TENTATIVAS
+      * FALHAS CONFIGURADO PARA A DIFICULDADE ATUAL.
+           IF WS-CONT-TENTATIVAS < WS-TENT-DICA-LIM
+               MOVE 'DICA AINDA NAO DISPONIVEL - AGUARDE'
+                                            TO MSGO
+           ELSE
+               PERFORM 265-REVELA-DICA
+               MOVE 'DICA REVELADA - VEJA O CAMPO DE DICA'
+                                            TO MSGO
+           END-IF
+           PERFORM 999-TRATA-FASE2
+           .
+
+       265-REVELA-DICA.
+           MOVE 'N' TO WS-DICA-ENCONTRADA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+                      OR WS-DICA-ENCONTRADA EQUAL 'S'
+               IF WS-DICA-USADA-TAB(WS-IDX) NOT EQUAL 'S'
+                   MOVE WS-SENHA-TAB(WS-IDX) TO WS-DICA-LETRA
+                   MOVE WS-IDX               TO WS-DICA-POSICAO
+                   MOVE 'S' TO WS-DICA-USADA-TAB(WS-IDX)
+                   MOVE 'S' TO WS-DICA-ENCONTRADA
+               END-IF
+           END-PERFORM
+
+           IF WS-DICA-ENCONTRADA EQUAL 'S'
+               STRING 'POSICAO ' WS-DICA-POSICAO ' = ' WS-DICA-LETRA
+                   DELIMITED BY SIZE INTO DICAO
+           ELSE
+               MOVE 'NADA MAIS A REVELAR' TO DICAO
+           END-IF
+           .
+
+       270-PF7.
+      * PAGINA PARA TRAS NO HISTORICO DE TENTATIVAS (REQ. 002/008).
+           IF WS-PAGINA-ATUAL > 1
+               SUBTRACT 1 FROM WS-PAGINA-ATUAL
+           END-IF
+           MOVE SPACES TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       280-PF8.
+      * PAGINA PARA FRENTE NO HISTORICO DE TENTATIVAS (REQ. 002/008).
+           COMPUTE WS-TOTAL-PAGINAS = ((WS-MAX-TENTATIVAS - 1) / 8) + 1
+           IF WS-PAGINA-ATUAL < WS-TOTAL-PAGINAS
+               ADD 1 TO WS-PAGINA-ATUAL
+           END-IF
+           MOVE SPACES TO MSGO
            PERFORM 999-TRATA-FASE2
            .
 
+       290-APAGA-CHECKPOINT.
+           EXEC SQL
+               DELETE FROM JOGOS_ATIVOS WHERE CPF = :WS-ID-CPF
+           END-EXEC
+           .
+
+       900-BUSCA-DIFICULDADE.
+      * LOCALIZA NA TABELA WS-TB-DIFICULDADES A ENTRADA CUJO CODIGO
+      * ESTA EM WS-DIF-CODIGO-BUSCA, E COPIA SEUS PARAMETROS PARA O
+      * COMMAREA (REQ. 001/002/005).
+           MOVE 'N' TO WS-DIF-ENCONTRADA
+           PERFORM VARYING WS-DIF-IDX FROM 1 BY 1 UNTIL WS-DIF-IDX > 3
+               IF WS-DIF-CODIGO(WS-DIF-IDX) EQUAL WS-DIF-CODIGO-BUSCA
+                   MOVE 'S'
+                              TO WS-DIF-ENCONTRADA
+                   MOVE WS-DIF-CODIGO-BUSCA           TO WS-DIFICULDADE
+                   MOVE WS-DIF-NOME(WS-DIF-IDX)
+                              TO WS-DIF-NOME-ATUAL
+                   MOVE WS-DIF-TAMANHO(WS-DIF-IDX)    TO WS-TAM-SENHA
+                   MOVE WS-DIF-MAX-TENT(WS-DIF-IDX)
+                              TO WS-MAX-TENTATIVAS
+                   MOVE WS-DIF-TENT-DICA(WS-DIF-IDX)
+                              TO WS-TENT-DICA-LIM
+                   MOVE WS-DIF-QTD-LETRAS(WS-DIF-IDX) TO WS-QTD-LETRAS
+                   MOVE WS-DIF-ALFABETO(WS-DIF-IDX)
+                              TO WS-ALFABETO-ATUAL
+               END-IF
+           END-PERFORM
+           .
+
        999-ENCERRA-TRANSACAO.
            EXEC CICS SEND TEXT
               FROM (WS-MSG-ERRO)
@@ -407,6 +945,9 @@
            MOVE EIBTRNID                  TO TRANSO
            MOVE EIBTASKN                  TO TASKO
            MOVE WS-FASE                   TO FASEO
+           MOVE WS-DIF-NOME-ATUAL          TO DIFO
+           MOVE WS-MAX-TENTATIVAS          TO MAXO
+           MOVE WS-CONT-TENTATIVAS         TO CONTO
 
            ACCEPT WS-DATA FROM DATE
            ACCEPT WS-HORARIO FROM TIME
@@ -422,6 +963,8 @@
            MOVE WS-DATA-F                   TO DATAO
            MOVE WS-HORARIO-F                TO HORAO
 
+           PERFORM 999-CARREGA-JANELA-HISTORICO
+
            EXEC CICS SEND
               MAP ('MAPASEN')
               MAPSET('SENHA')
@@ -430,18 +973,64 @@
            END-EXEC
            .
 
-       999-CHAMA-FASE1.
-           MOVE '1'                       TO WS-FASE
+       999-MANDA-TELA-LOGIN.
+           ACCEPT WS-DATA FROM DATE
+           ACCEPT WS-HORARIO FROM TIME
 
-           MOVE 'USE A FORÃ‡A E DESCUBRA A SENHA'
-                                          TO MSGO
-           EXEC CICS XCTL
-              PROGRAM('T04PLOG')
-              COMMAREA(WS-DFHCOMMAREA)
-              LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           MOVE WS-DIA                     TO WS-DIA-F
+           MOVE WS-MES                     TO WS-MES-F
+           MOVE WS-ANO                     TO WS-ANO-F
+
+           MOVE WS-HORA                    TO WS-HORA-F
+           MOVE WS-MIN                     TO WS-MIN-F
+           MOVE WS-SEG                     TO WS-SEG-F
+
+           MOVE WS-DATA-F                   TO T1DATAO
+           MOVE WS-HORARIO-F                TO T1HORAO
+
+           EXEC CICS SEND
+              MAP ('MAPLOG')
+              MAPSET('T04MLOG')
+              FROM(MAPLOGO)
+              ERASE FREEKB ALARM CURSOR
            END-EXEC
            .
 
+       999-CARREGA-JANELA-HISTORICO.
+      * MONTA A JANELA DE 8 LINHAS VISIVEIS NA TELA A PARTIR DO
+      * HISTORICO COMPLETO DA PARTIDA E DA PAGINA ATUAL (REQ. 002/008).
+           COMPUTE WS-TOTAL-PAGINAS = ((WS-MAX-TENTATIVAS - 1) / 8) + 1
+           IF WS-PAGINA-ATUAL EQUAL 0
+               MOVE 1 TO WS-PAGINA-ATUAL
+           END-IF
+
+           COMPUTE WS-LINHA-INICIAL = ((WS-PAGINA-ATUAL - 1) * 8) + 1
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               COMPUTE WS-LINHA-REAL = WS-LINHA-INICIAL + WS-IDX - 1
+               IF WS-LINHA-REAL <= WS-CONT-TENTATIVAS
+                   MOVE WS-TENT-LETRAS(WS-LINHA-REAL)
+                                             TO TENT-LETRAS(WS-IDX)
+                   MOVE WS-TENT-CERTAS(WS-LINHA-REAL)
+                                             TO TENT-CERTAS(WS-IDX)
+                   MOVE WS-TENT-ERRADAS(WS-LINHA-REAL)
+                                             TO TENT-ERRADAS(WS-IDX)
+               ELSE
+                   MOVE SPACES TO TENT-LETRAS(WS-IDX)
+                   MOVE 0      TO TENT-CERTAS(WS-IDX)
+                   MOVE 0      TO TENT-ERRADAS(WS-IDX)
+               END-IF
+           END-PERFORM
+
+           IF WS-CONT-TENTATIVAS > 0 AND WS-CONT-TENTATIVAS <= 20
+               MOVE WS-TENT-CERTAS(WS-CONT-TENTATIVAS)  TO CERTASI
+               MOVE WS-TENT-ERRADAS(WS-CONT-TENTATIVAS) TO ERRADASI
+           END-IF
+
+           MOVE WS-PAGINA-ATUAL  TO PAGINAO
+           MOVE WS-TOTAL-PAGINAS TO TOTPAGO
+           .
+
        999-CHAMA-FASE2.
            MOVE '2'                       TO WS-FASE
 
@@ -452,6 +1041,19 @@
            END-EXEC
            .
 
+       999-TRATA-FASE0.
+           MOVE -1                        TO T1USERL
+
+           PERFORM 999-MANDA-TELA-LOGIN
+           MOVE '0'                       TO WS-FASE
+
+           EXEC CICS RETURN
+               TRANSID('FT4A')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
        999-TRATA-FASE2.
       *    MOVE LOW-VALUES                TO MAPLOGO
            MOVE -1                        TO LETRA1L
@@ -464,15 +1066,27 @@
       *    MOVE LOW-VALUES                TO MAPLOGO
            MOVE -1                        TO MSGO
 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAM-SENHA
+               EVALUATE WS-IDX
+                   WHEN 1 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA1A
+                   WHEN 2 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA2A
+                   WHEN 3 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA3A
+                   WHEN 4 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA4A
+                   WHEN 5 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA5A
+                   WHEN 6 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA6A
+                   WHEN 7 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA7A
+                   WHEN 8 MOVE WS-SENHA-TAB(WS-IDX) TO LETRA8A
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM 290-APAGA-CHECKPOINT
+
            PERFORM 999-MANDA-TELA
 
-           MOVE '2'                       TO WS-FASE
-           
-           MOVE 'Z'                        TO LETRA1A 
-           MOVE 'Z'                        TO LETRA2A 
-           MOVE 'Z'                        TO LETRA3A 
-           MOVE 'Z'                        TO LETRA4A 
-           MOVE 'Z'                        TO LETRA5A 
+      * RODADA ENCERRADA - FASE 3 (300-FASE3) SO DEIXA VOLTAR AO
+      * LOGIN, NUNCA REENTRAR EM 210-ENTER.
+           MOVE '3'                       TO WS-FASE
 
            EXEC CICS RETURN
                TRANSID('FT4A')
@@ -480,6 +1094,25 @@
                LENGTH(LENGTH OF WS-DFHCOMMAREA)
            END-EXEC
            .
+
+       999-TRATA-DERROTA.
+      * TENTATIVAS ESGOTADAS SEM ACERTAR A SENHA - MESMA FASE 3 DE
+      * ENCERRAMENTO DE RODADA USADA POR 999-TRATA-VITORIA, PARA QUE
+      * UM ENTER/TECLA SEGUINTE NAO REENTRE EM 210-ENTER E CONTINUE
+      * SOMANDO WS-CONT-TENTATIVAS ALEM DE WS-MAX-TENTATIVAS.
+           PERFORM 290-APAGA-CHECKPOINT
+
+           PERFORM 999-MANDA-TELA
+
+           MOVE '3'                       TO WS-FASE
+
+           EXEC CICS RETURN
+               TRANSID('FT4A')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
        999-MAPFAIL.
            MOVE 'ERRO MAPA M3O99B1'        TO WS-MSG-ERRO
            PERFORM 999-ENCERRA-TRANSACAO
@@ -489,4 +1122,3 @@
            MOVE 'ERRO GENERICO'   TO WS-MSG-ERRO
            PERFORM 999-ENCERRA-TRANSACAO
            .
-
\ No newline at end of file
